@@ -0,0 +1,7 @@
+*> animalrc.cpy
+*> Record layout for the ANIMAL-MASTER file.  Keyed by animal name so
+*> new content is a data load against this file, not a recompile of
+*> animal.cob.
+ 01 ANIMAL-MASTER-RECORD.
+    05 ANM-KEY               Pic X(20).
+    05 ANM-DESCRIPTION       Pic X(4096).
