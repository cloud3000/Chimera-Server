@@ -0,0 +1,13 @@
+*> buflim.cpy
+*> Shared buffer declarations and documented size ceilings for the
+*> animal terminal programs.  MAX-ASCII-LEN/MAX-HEX-LEN/MAX-BROWSER-LEN
+*> must be kept in sync with the PIC widths below by hand (COBOL PIC
+*> clauses take a literal, not a data-name) -- that is exactly why they
+*> live together in one copybook instead of being hardcoded separately
+*> in every program that needs a hex/ascii buffer pair.
+ 1 MAX-ASCII-LEN          Pic 9(9) Comp Value 2048.
+ 1 MAX-HEX-LEN            Pic 9(9) Comp Value 4096.
+ 1 MAX-BROWSER-LEN        Pic 9(9) Comp Value 4096.
+ 1 asciistring            Pic X(2048) value spaces.
+ 1 browser-input          Pic X(4096) value spaces.
+ 1 hexstring              Pic X(4096) value spaces.
