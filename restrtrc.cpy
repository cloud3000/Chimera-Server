@@ -0,0 +1,8 @@
+*> restrtrc.cpy
+*> Record layout for the RESTART-FILE.  Rewritten every checkpoint
+*> interval so operations can restart the job mid-session after an
+*> abend instead of the user reconnecting from scratch.
+ 01 RESTART-RECORD.
+    05 RST-REQUEST-COUNT     Pic 9(9).
+    05 RST-LAST-INPUT        Pic X(4096).
+    05 RST-TIMESTAMP         Pic X(21).
