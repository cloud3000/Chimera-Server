@@ -16,22 +16,84 @@ configuration section.
 *>    SYSERR is SERR.
 SOURCE-COMPUTER. GNU-Linux.
 OBJECT-COMPUTER. GNU-Linux.
+input-output section.
+file-control.
+    Select ANIMAL-MASTER Assign to "ANIMALMS"
+        Organization is Indexed
+        Access Mode is Dynamic
+        Record Key is ANM-KEY
+        File Status is animal-master-status.
+    Select AUDIT-LOG Assign to "AUDITLOG"
+        Organization is Line Sequential
+        File Status is audit-log-status.
+    Select RESTART-FILE Assign to "RESTARTF"
+        Organization is Line Sequential
+        File Status is restart-file-status.
 data division.
+file section.
+FD  ANIMAL-MASTER.
+    Copy "animalrc.cpy".
+FD  AUDIT-LOG.
+    Copy "auditrc.cpy".
+FD  RESTART-FILE.
+    Copy "restrtrc.cpy".
 WORKING-STORAGE SECTION.
- 1 asciistring     Pic X(2048) value spaces.
- 1 browser-input   Pic X(4096) value spaces.
- 1 Args            Pic X(256) value spaces.
- 1 asciilen        Pic 9(9) Comp Value 0.
+    Copy "buflim.cpy".
+ 1 Args                  Pic X(256) value spaces.
+ 1 session-id            Pic X(256) value spaces.
+ 1 asciilen              Pic 9(9) Comp Value 0.
  1 hexaddr usage is pointer.
  1 asciiaddr usage is pointer.
- 1 hexstring       Pic X(4096) value spaces.
+ 1 animal-master-status  Pic X(02) value "00".
+ 1 animal-found-sw       Pic X(01) value "N".
+    88 animal-found      Value "Y".
+    88 animal-not-found  Value "N".
+ 1 lookup-overflow-sw    Pic X(01) value "N".
+    88 lookup-overflow   Value "Y".
+ 1 list-overflow-sw      Pic X(01) value "N".
+    88 list-overflow     Value "Y".
+ 1 lookup-key    Pic X(20) value spaces.
+ 1 audit-log-status      Pic X(02) value "00".
+ 1 audit-timestamp    Pic X(21) value spaces.
+ 1 audit-match-flag   Pic X(01) value spaces.
+ 1 hex-valid-sw       Pic X(01) value "Y".
+    88 hex-input-valid   Value "Y".
+    88 hex-input-invalid Value "N".
+ 1 hex-len            Pic 9(9) Comp Value 0.
+ 1 hex-rem            Pic 9(9) Comp Value 0.
+ 1 hex-idx            Pic 9(9) Comp Value 0.
+ 1 hex-char           Pic X(01) value space.
+    88 hex-char-valid    Value "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+                                "A" "B" "C" "D" "E" "F" "a" "b" "c" "d" "e" "f".
+ 1 restart-file-status   Pic X(02) value "00".
+ 1 checkpoint-interval Pic 9(9) Comp Value 10.
+ 1 request-count      Pic 9(9) Comp Value 0.
+ 1 checkpoint-rem     Pic 9(9) Comp Value 0.
+ 1 checkpoint-qtnt    Pic 9(9) Comp Value 0.
+ 1 last-input         Pic X(4096) value spaces.
+ 1 list-eof-sw        Pic X(01) value "N".
+    88 animal-master-eof Value "Y".
+ 1 list-ptr           Pic 9(9) Comp Value 1.
+ 1 output-line        Pic X(2054) value spaces.
 Linkage Section.
 *> 1 testing pic 999.
 procedure division.
    Initialize browser-input.
    Accept Args from command-line.
    Display trim(Args).
-   
+   Move Args to session-id.
+   Open Input ANIMAL-MASTER.
+   If animal-master-status <> "00"
+       Display "animal: unable to open ANIMAL-MASTER, status "
+           animal-master-status upon SYSERR
+       Stop Run Returning 16
+   End-If.
+   Open Extend AUDIT-LOG.
+   If audit-log-status = "05" or audit-log-status = "35"
+       Open Output AUDIT-LOG
+   End-If.
+   Perform check-restart-point.
+
    Perform until trim(browser-input) = "exit"
    *>
    *> NOTE:
@@ -40,38 +102,267 @@ procedure division.
    *>
       Move Spaces to browser-input
       Accept browser-input
-      Compute asciilen = length(Trim(browser-input)) / 2
-      Move Spaces to hexstring asciistring
-      String Trim(browser-input) x"00" Delimited by size into hexstring End-String
-      Call "HEX2ASCII" Using by reference hexstring, by reference asciistring
-      Move Spaces To browser-input      
-      Move asciistring(1:asciilen) to browser-input
-      Evaluate trim(browser-input)
-          When "cat"
-              Move Spaces To asciistring hexstring
-              String "The domestic <span style=" quote "color:red; font-size:32px;" quote ">cat</span> is a small, typically furry, "
-                "carnivorous mammal. They are often called house "
-                "cats when kept as indoor pets or simply cats "
-                "when there is no need to distinguish them from "
-                "other felids and felines." Delimited by size into asciistring
-              End-String
-              display trim(asciistring)
-          When "dog"
+      Add 1 to request-count
+      Move trim(browser-input) to last-input
+      Perform checkpoint-if-due
+      Perform validate-hex-input
+      If hex-input-invalid
+          Move Spaces To asciistring hexstring
+          String "<h1>Malformed request.</h1>"
+            Delimited by size into asciistring
+          Perform display-error-response
+          Perform write-audit-record-errored
+      Else
+          Compute asciilen = length(Trim(browser-input)) / 2
+          Move Spaces to hexstring asciistring
+          String Trim(browser-input) x"00" Delimited by size into hexstring End-String
+          Call "HEX2ASCII" Using by reference hexstring, by reference asciistring
+          *> NOTE: asciistring was just cleared to spaces above, so a
+          *> still-all-spaces result here means HEX2ASCII wrote nothing.
+          *> This can't distinguish that from a legitimately decoded
+          *> all-blank body (e.g. browser-input "20" decodes to a single
+          *> space) -- that rare case gets misreported as a conversion
+          *> failure.  Accepted limitation: HEX2ASCII reports no status
+          *> of its own to check instead.
+          If asciistring(1:asciilen) = Spaces
               Move Spaces To asciistring hexstring
-              String "The domestic <b>dog</b> is a member of genus Canis that"
-                " forms part of the wolf-like canids, and is the"
-                " most widely abundant carnivore. "
-                " Dogs are: Canis lupus familiaris" Delimited by size into asciistring
-              End-String
-              display trim(asciistring)
-          When other
-                If trim(browser-input) <> "exit"
-                    Move Spaces To asciistring hexstring
-                    String "<h1>I only like dogs and cats.</h1>"
-                      Delimited by size into asciistring
-                    Display Trim(asciistring) upon SYSERR
-                End-If
-      End-Evaluate
+              String "<h1>Conversion failed.</h1>"
+                Delimited by size into asciistring
+              Perform display-error-response
+              Perform write-audit-record-errored
+          Else
+              Move Spaces To browser-input
+              Move asciistring(1:asciilen) to browser-input
+              If trim(browser-input) = "list"
+                  Perform list-animals
+                  If list-overflow
+                      Perform build-overflow-response
+                      Perform display-error-response
+                      Perform write-audit-record-errored
+                  Else
+                      Perform display-ok-response
+                      Perform write-audit-record-matched
+                  End-If
+              Else
+                  If trim(browser-input) = "exit"
+                      Perform write-audit-record-exited
+                  Else
+                      Perform lookup-animal
+                      If lookup-overflow
+                          Perform build-overflow-response
+                          Perform display-error-response
+                          Perform write-audit-record-errored
+                      Else
+                          If animal-found
+                              Perform display-ok-response
+                              Perform write-audit-record-matched
+                          Else
+                              Move Spaces To asciistring hexstring
+                              String "<h1>I only like dogs and cats.</h1>"
+                                Delimited by size into asciistring
+                              Perform display-error-response
+                              Perform write-audit-record-unmatched
+                          End-If
+                      End-If
+                  End-If
+              End-If
+          End-If
+      End-If
    End-Perform.
+
+   Close ANIMAL-MASTER.
+   Close AUDIT-LOG.
    Display "exiting"
    Stop Run Returning 0.
+
+*> Wrap asciistring with a leading OK status and write it to stdout,
+*> so whatever drives animal.cob from the browser side can branch on
+*> the outcome in the payload itself instead of which stream it
+*> arrived on.
+display-ok-response.
+    Move Spaces to output-line
+    String "OK|" trim(asciistring) Delimited by size into output-line
+    Display trim(output-line).
+
+*> Wrap asciistring with a leading ERROR status and write it to
+*> SYSERR, same reasoning as display-ok-response.
+display-error-response.
+    Move Spaces to output-line
+    String "ERROR|" trim(asciistring) Delimited by size into output-line
+    Display trim(output-line) upon SYSERR.
+
+*> Look up trim(browser-input) in ANIMAL-MASTER and, when found, move
+*> its description into asciistring in place of the old literal
+*> STRING blocks.  Sets animal-found/animal-not-found for the caller,
+*> and lookup-overflow if ANM-DESCRIPTION no longer fits asciistring
+*> (they're both sized off MAX-ASCII-LEN today, but ANIMAL-MASTER's
+*> whole point is to grow independently of this program).
+lookup-animal.
+    Move "N" to animal-found-sw
+    Move "N" to lookup-overflow-sw
+    Move Spaces to lookup-key
+    Move trim(browser-input) to lookup-key
+    Move lookup-key to ANM-KEY
+    Read ANIMAL-MASTER
+        Invalid Key
+            Move "N" to animal-found-sw
+        Not Invalid Key
+            Move "Y" to animal-found-sw
+            If length(trim(ANM-DESCRIPTION)) > MAX-ASCII-LEN
+                Move "Y" to lookup-overflow-sw
+            Else
+                Move Spaces To asciistring
+                Move ANM-DESCRIPTION to asciistring
+            End-If
+    End-Read.
+
+*> Build an enumeration of every key on ANIMAL-MASTER into asciistring
+*> so the terminal is self-documenting without anyone reading source.
+*> Sets list-overflow instead of letting STRING quietly stop writing
+*> once ANIMAL-MASTER grows past what asciistring can hold.
+list-animals.
+    Move Spaces to asciistring
+    Move 1 to list-ptr
+    Move "N" to list-eof-sw
+    Move "N" to list-overflow-sw
+    String "<h1>Available animals:</h1><ul>" Delimited by size
+        into asciistring with pointer list-ptr
+        On Overflow Move "Y" to list-overflow-sw
+    End-String
+    Start ANIMAL-MASTER First
+        Invalid Key
+            Move "Y" to list-eof-sw
+    End-Start
+    Perform until animal-master-eof or list-overflow
+        Perform read-next-animal
+        If not animal-master-eof
+            String "<li>" trim(ANM-KEY) "</li>" Delimited by size
+                into asciistring with pointer list-ptr
+                On Overflow Move "Y" to list-overflow-sw
+            End-String
+        End-If
+    End-Perform
+    If not list-overflow
+        String "</ul>" Delimited by size into asciistring with pointer list-ptr
+            On Overflow Move "Y" to list-overflow-sw
+        End-String
+    End-If.
+
+*> Shared "too large for the response buffer" body -- used whenever an
+*> ANIMAL-MASTER description or the list enumeration can't fit in
+*> asciistring, instead of shipping whatever STRING managed to write
+*> before it ran out of room.
+build-overflow-response.
+    Move Spaces To asciistring hexstring
+    String "<h1>Response too large for buffer.</h1>"
+      Delimited by size into asciistring.
+
+*> Advance the ANIMAL-MASTER cursor opened by list-animals' START.
+read-next-animal.
+    Read ANIMAL-MASTER Next Record
+        At End
+            Move "Y" to list-eof-sw
+    End-Read.
+
+*> Reject non-hex-digit or odd-length browser-input before it ever
+*> reaches HEX2ASCII.  Sets hex-input-valid/hex-input-invalid.
+validate-hex-input.
+    Move "Y" to hex-valid-sw
+    Compute hex-len = length(trim(browser-input))
+    If hex-len = 0
+        Move "N" to hex-valid-sw
+    Else
+        Divide hex-len by 2 Giving hex-idx Remainder hex-rem
+        If hex-rem <> 0
+            Move "N" to hex-valid-sw
+        Else
+            Perform check-hex-char
+                Varying hex-idx from 1 by 1
+                Until hex-idx > hex-len or hex-input-invalid
+        End-If
+    End-If.
+
+*> Check one character of browser-input at hex-idx against the
+*> hex-digit class; flags the whole input invalid on the first miss.
+check-hex-char.
+    Move browser-input(hex-idx:1) to hex-char
+    If not hex-char-valid
+        Move "N" to hex-valid-sw
+    End-If.
+
+*> Log a successfully matched request (cat, dog, ...) to AUDIT-LOG.
+write-audit-record-matched.
+    Move "M" to audit-match-flag
+    Perform write-audit-record.
+
+*> Log an unmatched request (the old SYSERR-only case) to AUDIT-LOG.
+write-audit-record-unmatched.
+    Move "U" to audit-match-flag
+    Perform write-audit-record.
+
+*> Log a request that failed validation/conversion to AUDIT-LOG.
+write-audit-record-errored.
+    Move "E" to audit-match-flag
+    Perform write-audit-record.
+
+*> Log the request that ends the session, so the one transaction that
+*> stops the loop isn't also the one with no audit trail.
+write-audit-record-exited.
+    Move "X" to audit-match-flag
+    Perform write-audit-record.
+
+*> Common audit-record builder.  audit-match-flag must already be
+*> set by the caller; this stamps the timestamp and request text and
+*> writes the record.
+write-audit-record.
+    Move Function Current-Date to audit-timestamp
+    Move Spaces to AUDIT-LOG-RECORD
+    Move audit-timestamp to AUD-TIMESTAMP
+    Move session-id to AUD-SESSION-ID
+    Move trim(browser-input) to AUD-REQUEST-TEXT
+    Move audit-match-flag to AUD-MATCH-FLAG
+    Write AUDIT-LOG-RECORD.
+
+*> At startup, see whether a checkpoint from a prior (abended) run of
+*> this session is sitting in RESTART-FILE.  request-count picks up
+*> where the prior run left off, so the checkpoint cadence and the
+*> request numbering in AUDIT-LOG stay continuous across the abend.
+*> What this does NOT do is replay the actual terminal dialogue --
+*> ACCEPT reads live stdin, so the specific requests the prior run had
+*> decoded are gone; operations still has to hand the user
+*> trim(RST-LAST-INPUT) back to resend if that last request needs
+*> redoing, same as before this change.
+check-restart-point.
+    Open Input RESTART-FILE
+    If restart-file-status = "00"
+        Read RESTART-FILE
+            At End
+                Continue
+            Not At End
+                Move RST-REQUEST-COUNT to request-count
+                Display "animal: restart point found, resuming count at "
+                    RST-REQUEST-COUNT ", last request was " trim(RST-TIMESTAMP)
+        End-Read
+        Close RESTART-FILE
+    End-If.
+
+*> Every checkpoint-interval requests, rewrite RESTART-FILE with
+*> the current request count and the last request accepted, so
+*> operations can restart the job mid-session after an abend.
+checkpoint-if-due.
+    Divide request-count by checkpoint-interval
+        Giving checkpoint-qtnt Remainder checkpoint-rem
+    If checkpoint-rem = 0
+        Perform write-checkpoint
+    End-If.
+
+*> Rewrite RESTART-FILE from scratch with the latest checkpoint.
+write-checkpoint.
+    Open Output RESTART-FILE
+    Move Spaces to RESTART-RECORD
+    Move request-count to RST-REQUEST-COUNT
+    Move last-input to RST-LAST-INPUT
+    Move Function Current-Date to audit-timestamp
+    Move audit-timestamp to RST-TIMESTAMP
+    Write RESTART-RECORD
+    Close RESTART-FILE.
