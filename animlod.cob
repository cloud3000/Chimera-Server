@@ -0,0 +1,86 @@
+*> Copyright 2017 The Advanced Terminal Processor Authors. All rights reserved.
+*> Use of this source code is governed by a BSD-style
+*> license that can be found in the LICENSE file.
+
+*> cobc -x -free -fintrinsics=ALL animlod.cob
+*>
+*> NOTE: Batch loader for the animal.cob ANIMAL-MASTER file.  Reads the
+*> flat ANIMAL-SEED file (20-byte key in column 1, description in the
+*> remainder of the line) and rebuilds ANIMAL-MASTER from it, so adding
+*> or changing animal content is a data load rather than a recompile
+*> of animal.cob.
+*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. animlod.
+AUTHOR.     Michael Anderson.
+DATE-COMPILED.
+environment division.
+configuration section.
+SOURCE-COMPUTER. GNU-Linux.
+OBJECT-COMPUTER. GNU-Linux.
+input-output section.
+file-control.
+    Select ANIMAL-SEED Assign to "ANIMLSED"
+        Organization is Line Sequential
+        File Status is animal-seed-status.
+    Select ANIMAL-MASTER Assign to "ANIMALMS"
+        Organization is Indexed
+        Access Mode is Sequential
+        Record Key is ANM-KEY
+        File Status is animal-master-status.
+data division.
+file section.
+FD  ANIMAL-SEED.
+ 1 ANIMAL-SEED-RECORD.
+    05 ASD-KEY               Pic X(20).
+    05 ASD-DESCRIPTION       Pic X(4096).
+FD  ANIMAL-MASTER.
+    Copy "animalrc.cpy".
+WORKING-STORAGE SECTION.
+ 1 animal-seed-status    Pic X(02) value "00".
+ 1 animal-master-status  Pic X(02) value "00".
+ 1 eof-sw             Pic X(01) value "N".
+    88 animal-seed-eof   Value "Y".
+ 1 loaded-count       Pic 9(9) Comp Value 0.
+procedure division.
+   Open Input ANIMAL-SEED.
+   If animal-seed-status <> "00"
+       Display "animlod: unable to open ANIMAL-SEED, status "
+           animal-seed-status upon SYSERR
+       Stop Run Returning 16
+   End-If.
+   Open Output ANIMAL-MASTER.
+   If animal-master-status <> "00"
+       Display "animlod: unable to open ANIMAL-MASTER, status "
+           animal-master-status upon SYSERR
+       Stop Run Returning 16
+   End-If.
+
+   Perform read-seed-record.
+   Perform until animal-seed-eof
+      Move ASD-KEY to ANM-KEY
+      Move ASD-DESCRIPTION to ANM-DESCRIPTION
+      Write ANIMAL-MASTER-RECORD
+          Invalid Key
+              If animal-master-status = "21"
+                  Display "animlod: out-of-sequence key " trim(ANM-KEY)
+                      " -- ANIMAL-SEED must be sorted ascending by key"
+                      upon SYSERR
+              Else
+                  Display "animlod: duplicate key " trim(ANM-KEY) upon SYSERR
+              End-If
+      End-Write
+      Add 1 to loaded-count
+      Perform read-seed-record
+   End-Perform.
+
+   Close ANIMAL-SEED.
+   Close ANIMAL-MASTER.
+   Display "animlod: loaded " loaded-count " animal records".
+   Stop Run Returning 0.
+
+read-seed-record.
+    Read ANIMAL-SEED
+        At End
+            Move "Y" to eof-sw
+    End-Read.
