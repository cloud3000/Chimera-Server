@@ -0,0 +1,13 @@
+*> auditrc.cpy
+*> Record layout for the AUDIT-LOG file.  One record per decoded
+*> browser-input transaction so "what did the terminal actually serve"
+*> can be answered from the log instead of reproduced live.
+ 01 AUDIT-LOG-RECORD.
+    05 AUD-TIMESTAMP          Pic X(21).
+    05 AUD-SESSION-ID         Pic X(256).
+    05 AUD-REQUEST-TEXT       Pic X(4096).
+    05 AUD-MATCH-FLAG         Pic X(01).
+       88 AUD-MATCHED         Value "M".
+       88 AUD-UNMATCHED       Value "U".
+       88 AUD-ERRORED         Value "E".
+       88 AUD-EXITED          Value "X".
