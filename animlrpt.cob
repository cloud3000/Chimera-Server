@@ -0,0 +1,146 @@
+*> Copyright 2017 The Advanced Terminal Processor Authors. All rights reserved.
+*> Use of this source code is governed by a BSD-style
+*> license that can be found in the LICENSE file.
+
+*> cobc -x -free -fintrinsics=ALL animlrpt.cob
+*>
+*> NOTE: Nightly batch companion to animal.cob.  Reads AUDIT-LOG at
+*> end-of-day and produces a usage summary broken out by hour of day,
+*> so cat/dog/list hits and unmatched/errored requests show up in the
+*> shop's batch window instead of only ever reaching SYSERR.
+*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. animlrpt.
+AUTHOR.     Michael Anderson.
+DATE-COMPILED.
+environment division.
+configuration section.
+SOURCE-COMPUTER. GNU-Linux.
+OBJECT-COMPUTER. GNU-Linux.
+input-output section.
+file-control.
+    Select AUDIT-LOG Assign to "AUDITLOG"
+        Organization is Line Sequential
+        File Status is audit-log-status.
+    Select REPORT-OUT Assign to "USAGERPT"
+        Organization is Line Sequential
+        File Status is report-out-status.
+data division.
+file section.
+FD  AUDIT-LOG.
+    Copy "auditrc.cpy".
+FD  REPORT-OUT.
+ 1 REPORT-LINE       Pic X(80).
+WORKING-STORAGE SECTION.
+ 1 audit-log-status      Pic X(02) value "00".
+ 1 report-out-status     Pic X(02) value "00".
+ 1 eof-sw             Pic X(01) value "N".
+    88 audit-log-eof     Value "Y".
+ 1 hour-idx           Pic 9(2) Comp Value 0.
+ 1 HOUR-STATS-TABLE.
+    05 HOUR-STATS Occurs 24 Times Indexed by hs-idx.
+       10 HS-CAT-COUNT        Pic 9(5) Value 0.
+       10 HS-DOG-COUNT        Pic 9(5) Value 0.
+       10 HS-OTHER-MATCH-CNT  Pic 9(5) Value 0.
+       10 HS-UNMATCHED-COUNT  Pic 9(5) Value 0.
+       10 HS-ERRORED-COUNT    Pic 9(5) Value 0.
+ 1 total-cat          Pic 9(7) Value 0.
+ 1 total-dog          Pic 9(7) Value 0.
+ 1 total-other        Pic 9(7) Value 0.
+ 1 total-unmatched    Pic 9(7) Value 0.
+ 1 total-errored      Pic 9(7) Value 0.
+ 1 report-text        Pic X(80) value spaces.
+ 1 hour-label         Pic 9(2).
+procedure division.
+   Open Input AUDIT-LOG.
+   If audit-log-status <> "00"
+       Display "animlrpt: unable to open AUDIT-LOG, status "
+           audit-log-status upon SYSERR
+       Stop Run Returning 16
+   End-If.
+   Open Output REPORT-OUT.
+   If report-out-status <> "00"
+       Display "animlrpt: unable to open REPORT-OUT, status "
+           report-out-status upon SYSERR
+       Stop Run Returning 16
+   End-If.
+
+   Move "Animal Terminal - Nightly Usage Summary" to report-text
+   Write REPORT-LINE from report-text.
+   Move Spaces to report-text.
+   Move "Hour  Cat   Dog   Other  Unmatched  Error" to report-text
+   Write REPORT-LINE from report-text.
+
+   Perform read-audit-record.
+   Perform until audit-log-eof
+      Perform tally-audit-record
+      Perform read-audit-record
+   End-Perform.
+
+   Perform write-hourly-lines
+       Varying hs-idx from 1 by 1 until hs-idx > 24.
+
+   Perform write-totals-line.
+
+   Close AUDIT-LOG.
+   Close REPORT-OUT.
+   Stop Run Returning 0.
+
+read-audit-record.
+    Read AUDIT-LOG
+        At End
+            Move "Y" to eof-sw
+    End-Read.
+
+*> Bucket the current AUDIT-LOG-RECORD into its hour-of-day slot by
+*> match flag and (for matched records) request text.
+tally-audit-record.
+    Move AUD-TIMESTAMP(9:2) to hour-label
+    Compute hour-idx = hour-label + 1
+    Evaluate True
+        When AUD-MATCHED
+            Evaluate trim(AUD-REQUEST-TEXT)
+                When "cat"
+                    Add 1 to HS-CAT-COUNT(hour-idx)
+                    Add 1 to total-cat
+                When "dog"
+                    Add 1 to HS-DOG-COUNT(hour-idx)
+                    Add 1 to total-dog
+                When Other
+                    Add 1 to HS-OTHER-MATCH-CNT(hour-idx)
+                    Add 1 to total-other
+            End-Evaluate
+        When AUD-UNMATCHED
+            Add 1 to HS-UNMATCHED-COUNT(hour-idx)
+            Add 1 to total-unmatched
+        When AUD-ERRORED
+            Add 1 to HS-ERRORED-COUNT(hour-idx)
+            Add 1 to total-errored
+    End-Evaluate.
+
+*> Print one report line per hour of day that saw any activity.
+write-hourly-lines.
+    If HS-CAT-COUNT(hs-idx) > 0 or HS-DOG-COUNT(hs-idx) > 0
+            or HS-OTHER-MATCH-CNT(hs-idx) > 0
+            or HS-UNMATCHED-COUNT(hs-idx) > 0
+            or HS-ERRORED-COUNT(hs-idx) > 0
+        Move Spaces to report-text
+        Compute hour-label = hs-idx - 1
+        String hour-label "  "
+            HS-CAT-COUNT(hs-idx)
+            "  " HS-DOG-COUNT(hs-idx)
+            "  " HS-OTHER-MATCH-CNT(hs-idx)
+            "  " HS-UNMATCHED-COUNT(hs-idx)
+            "  " HS-ERRORED-COUNT(hs-idx)
+            Delimited by size into report-text
+        Write REPORT-LINE from report-text
+    End-If.
+
+*> Print the end-of-report grand totals line.
+write-totals-line.
+    Move Spaces to report-text
+    String "TOTAL " total-cat "  " total-dog
+        "  " total-other "  " total-unmatched
+        "  " total-errored
+        Delimited by size into report-text
+    Write REPORT-LINE from report-text.
